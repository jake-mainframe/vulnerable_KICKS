@@ -1,13 +1,660 @@
-       ID DIVISION.
-       PROGRAM-ID.    LISTCOB.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       COPY TESTMSD.
-       COPY DFHAID.
-       LINKAGE SECTION.
-       01  DFHCOMMAREA PIC X(100).
-       PROCEDURE DIVISION.
-               IF EIBAID = DFHCLEAR THEN
-                   EXEC CICS RETURN END-EXEC.
-               END-IF
\ No newline at end of file
+000010 ID DIVISION.
+000020 PROGRAM-ID.    LISTCOB.
+000030 AUTHOR.        J T MILLER.
+000040 INSTALLATION.  DATA CENTER APPLICATIONS.
+000050 DATE-WRITTEN.  01/15/09.
+000060 DATE-COMPILED.
+000070*                                                               *
+000080*    LISTCOB - OPERATOR LIST/INQUIRY TRANSACTION                *
+000090*    BROWSES THE OPERTOR FILE AND DISPLAYS IT TEN RECORDS AT A  *
+000100*    TIME ON MAP LISTMAP (MAPSET TESTMSD), SCROLLING WITH       *
+000110*    PF7/PF8.  REACHED FROM THE KAJCCOB MAIN MENU (OPTION       *
+000120*    CODE 'LIST') OR DIRECTLY BY TRANSACTION ID - EITHER WAY,   *
+000130*    THE OPERATOR MUST BE AUTHORIZED (SEE 1050-CHECK-AUTHORITY) *
+000140*                                                               *
+000150*    MODIFICATION HISTORY                                       *
+000160*    DATE       INIT  DESCRIPTION                               *
+000170*    --------   ----  -----------------------------------------*
+000180*    01/15/09   RWB   ORIGINAL - STUB, CLEAR KEY ONLY            *
+000190*    08/09/26   JTM   BUILDS AND SENDS LISTMAP FROM THE OPERTOR  *
+000200*                     FILE; RETURNS TRANSID(EIBTRNID)           *
+000210*    08/09/26   JTM   SHARED COMMAREA LAYOUT (COPY KAJCCOM) -    *
+000220*                     CURSOR KEY/DIRECTION CARRIED ACROSS PF    *
+000230*                     KEYS INSTEAD OF STARTING COLD EACH TIME   *
+000240*    08/09/26   JTM   ACTIVITY JOURNAL WRITTEN TO TDQ AUDT FOR   *
+000250*                     EVERY AID KEY PROCESSED                  *
+000260*    08/09/26   JTM   PF7/PF8 SCROLL BACKWARD/FORWARD THROUGH    *
+000270*                     THE OPERTOR FILE, TEN RECORDS PER PAGE    *
+000280*    08/09/26   JTM   HANDLE CONDITION FOR MAPFAIL/NOTOPEN/      *
+000290*                     NOTFND - REDISPLAYS THE LIST WITH A        *
+000300*                     MESSAGE INSTEAD OF ABENDING                *
+000310*    08/09/26   JTM   PF6 SPOOLS THE CURRENTLY DISPLAYED PAGE    *
+000320*                     TO THE PRTQ PRINT TD QUEUE                *
+000330*    08/09/26   JTM   OUTGOING COMMAREA IS NOW BUILT IN A        *
+000340*                     WORKING-STORAGE BUFFER (LS-COMMAREA), NOT  *
+000350*                     THE LINKAGE-SECTION DFHCOMMAREA - THAT     *
+000360*                     STORAGE ISN'T ADDRESSABLE WHEN THE         *
+000370*                     TRANSACTION IS STARTED COLD (EIBCALEN = 0) *
+000380*    08/09/26   JTM   2000-BUILD-LIST-PAGE NOW ONLY MOVES THE    *
+000390*                     BROWSE CURSOR ON PF7/PF8 - ENTER, PF6, AND *
+000400*                     ANY OTHER KEY REDISPLAY THE PAGE ALREADY   *
+000410*                     ON SCREEN INSTEAD OF SILENTLY SCROLLING    *
+000420*    08/09/26   JTM   SCROLLING PAST EITHER END OF THE FILE NOW  *
+000430*                     REDISPLAYS THE CURRENT PAGE WITH A         *
+000440*                     BOUNDARY MESSAGE INSTEAD OF BLANKING IT    *
+000450*    08/09/26   JTM   PAGNO "MORE" INDICATOR IS NOW COMPUTED BY  *
+000460*                     PEEKING PAST THE LAST LINE DISPLAYED,      *
+000470*                     INDEPENDENT OF WHICH DIRECTION WAS JUST    *
+000480*                     SCANNED (A BACKWARD SCROLL NO LONGER       *
+000490*                     BLANKS "MORE" WHEN A FORWARD PAGE STILL    *
+000500*                     EXISTS)                                    *
+000510*    08/09/26   JTM   READNEXT/READPREV RESP IS NOW CHECKED FOR  *
+000520*                     ENDFILE SPECIFICALLY - ANY OTHER NON-      *
+000530*                     NORMAL RESP (E.G. THE FILE GOING NOTOPEN   *
+000540*                     MID-SCROLL) ROUTES TO THE SAME FILE-       *
+000550*                     UNAVAILABLE MESSAGE AS THE UNPROTECTED     *
+000560*                     STARTBR, INSTEAD OF LOOKING LIKE A SHORT   *
+000570*                     PAGE                                       *
+000580*    08/09/26   JTM   ADDED 1050-CHECK-AUTHORITY - LISTCOB WAS   *
+000590*                     NEVER CHECKING CA-AUTH-FLAG (OR ANYTHING   *
+000600*                     ELSE) BEFORE DISPLAYING THE LIST, SO AN    *
+000610*                     OPERATOR NOT AUTHORIZED FOR THE 'LIST'     *
+000620*                     OPTION UNDER KAJCCOB COULD REACH THE SAME  *
+000630*                     SCREEN BY KEYING THE TRANSACTION ID        *
+000640*                     DIRECTLY                                   *
+000650*    08/09/26   JTM   PF3 NOW XCTLS BACK TO CA-FROM-PROGRAM (THE *
+000660*                     MENU LISTCOB WAS REACHED FROM) INSTEAD OF  *
+000670*                     BEING UNHANDLED; FALLS BACK TO ENDING THE  *
+000680*                     CONVERSATION LIKE CLEAR IF LISTCOB WAS     *
+000690*                     STARTED COLD AND HAS NO MENU TO RETURN TO  *
+000700*    08/09/26   JTM   DROPPED THE HANDLE CONDITION/PARAGRAPH FOR *
+000710*                     MAPFAIL - THIS PROGRAM NEVER ISSUES A      *
+000720*                     RECEIVE MAP, SO THE CONDITION CAN NEVER    *
+000730*                     BE RAISED HERE                             *
+000740*    08/09/26   JTM   2600-CHECK-MORE-FORWARD NOW CHECKS THE     *
+000750*                     FIRST READNEXT'S RESP TOO - A NOTOPEN ON   *
+000760*                     THAT READ WAS BEING SWALLOWED AND REPORTED *
+000770*                     AS "NO MORE RECORDS" INSTEAD OF ROUTING TO *
+000780*                     THE FILE-UNAVAILABLE HANDLING              *
+000790*    08/09/26   JTM   DROPPED THE MOVE OF CA-CURSOR-DIR TO 'F'   *
+000800*                     ON ENTRY - THE EVALUATE FURTHER DOWN SETS  *
+000810*                     IT FROM EIBAID ON EVERY INVOCATION BEFORE  *
+000820*                     IT IS EVER READ, SO THE MOVE HAD NO        *
+000830*                     OBSERVABLE EFFECT                          *
+000840*    08/09/26   JTM   1000-INITIALIZE NOW TRAPS PGMIDERR ON THE  *
+000850*                     PF3 XCTL TO CA-FROM-PROGRAM (SEE           *
+000860*                     9400-PGMIDERR-ERROR), SAME AS KAJCCOB'S.   *
+000870*                     2600-CHECK-MORE-FORWARD'S SECOND READNEXT  *
+000880*                     NOW EVALUATES RESP THE SAME THREE-WAY      *
+000890*                     (NORMAL/ENDFILE/OTHER) AS EVERY OTHER      *
+000900*                     READNEXT/READPREV IN THIS PROGRAM, INSTEAD *
+000910*                     OF TREATING ANY NON-NORMAL RESP AS END OF  *
+000920*                     FILE.  THE WRITEQ TD TO AUDT (8100-WRITE-  *
+000930*                     JOURNAL) AND TO PRTQ (7000/7100) NOW CHECK *
+000940*                     RESP AND ROUTE A NOTOPEN TO THEIR OWN      *
+000950*                     9600-AUDITQ-ERROR / 9700-PRINTQ-ERROR      *
+000960*                     MESSAGES INSTEAD OF FALLING INTO 9200-     *
+000970*                     NOTOPEN-ERROR'S OPERATOR-FILE WORDING      *
+000980 ENVIRONMENT DIVISION.
+000990 DATA DIVISION.
+001000 WORKING-STORAGE SECTION.
+001010*                                                               *
+001020*    ONE PAGE (UP TO TEN LINES) OF FORMATTED DETAIL, PLUS THE    *
+001030*    KEY OF EACH LINE SO THE TOP LINE'S KEY CAN BECOME THE NEW   *
+001040*    PAGING CURSOR.                                              *
+001050*                                                               *
+001060 01  LS-LINE-TABLE.
+001070     05  LS-LINE-ENTRY OCCURS 10 TIMES.
+001080         10  LS-LINE-KEY       PIC X(08).
+001090         10  LS-LINE-TEXT      PIC X(76).
+001100 77  LS-LINE-COUNT         PIC S9(4) COMP VALUE 0.
+001110 77  LS-SKIP-COUNT         PIC S9(4) COMP VALUE 0.
+001120 77  LS-RESP               PIC S9(8) COMP VALUE 0.
+001130*                                                               *
+001140*    LS-LOOP-SW IS PURELY A LOCAL LOOP-CONTROL SWITCH FOR THE    *
+001150*    COLLECT/SKIP PARAGRAPHS BELOW - IT MEANS "KEEP READING",    *
+001160*    NOT "THERE IS ANOTHER PAGE AFTER THIS ONE".  THE LATTER IS  *
+001170*    LS-HAS-MORE-FWD-SW, COMPUTED SEPARATELY BY 2600.            *
+001180*                                                               *
+001190 77  LS-LOOP-SW            PIC X(01) VALUE 'Y'.
+001200     88  LS-KEEP-COLLECTING    VALUE 'Y'.
+001210 77  LS-HAS-MORE-FWD-SW    PIC X(01) VALUE 'N'.
+001220     88  LS-HAS-MORE-FORWARD  VALUE 'Y'.
+001230 77  LS-BROWSE-KEY         PIC X(08) VALUE SPACES.
+001240 77  LS-DETAIL-LINE        PIC X(76) VALUE SPACES.
+001250 77  LS-MSG-TEXT           PIC X(79) VALUE SPACES.
+001260 77  LS-REV-I              PIC S9(4) COMP VALUE 0.
+001270 77  LS-REV-J              PIC S9(4) COMP VALUE 0.
+001280 77  LS-SWAP-KEY           PIC X(08) VALUE SPACES.
+001290 77  LS-SWAP-TEXT          PIC X(76) VALUE SPACES.
+001300 77  LS-AUTH-SW            PIC X(01) VALUE 'N'.
+001310     88  LS-IS-AUTHORIZED      VALUE 'Y'.
+001320*                                                               *
+001330*    OUTGOING COMMAREA IS BUILT HERE IN WORKING-STORAGE, NOT IN *
+001340*    THE LINKAGE-SECTION DFHCOMMAREA BELOW - ON A COLD START    *
+001350*    (EIBCALEN = 0) THERE IS NO CALLER-SUPPLIED STORAGE FOR     *
+001360*    DFHCOMMAREA TO ADDRESS, SO IT MUST NEVER BE WRITTEN (OR    *
+001370*    READ) UNTIL EIBCALEN CONFIRMS A COMMAREA WAS PASSED IN.    *
+001380*                                                               *
+001390 COPY KAJCCOM REPLACING ==KAJCCOM-AREA== BY ==LS-COMMAREA==.
+001400*                                                               *
+001410 COPY KAJCOPT.
+001420 COPY KAJCJRN.
+001430 COPY TESTMSD.
+001440 COPY DFHAID.
+001450 LINKAGE SECTION.
+001460 COPY KAJCCOM REPLACING ==KAJCCOM-AREA== BY ==DFHCOMMAREA==.
+001470 PROCEDURE DIVISION.
+001480*                                                               *
+001490*    0000-MAINLINE                                              *
+001500*                                                               *
+001510 0000-MAINLINE.
+001520     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001530     MOVE SPACES TO LS-COMMAREA.
+001540     IF EIBCALEN NOT = 0
+001550         MOVE DFHCOMMAREA TO LS-COMMAREA
+001560     END-IF.
+001570     IF EIBAID = DFHCLEAR
+001580         PERFORM 8100-WRITE-JOURNAL THRU 8100-EXIT
+001590         EXEC CICS RETURN END-EXEC
+001600     END-IF.
+001610     PERFORM 8100-WRITE-JOURNAL THRU 8100-EXIT.
+001620     PERFORM 1050-CHECK-AUTHORITY THRU 1050-EXIT.
+001630     IF NOT LS-IS-AUTHORIZED
+001640         MOVE 'NOT AUTHORIZED FOR THIS FUNCTION' TO LS-MSG-TEXT
+001650         MOVE SPACES TO LISTMAPO
+001660         MOVE LS-MSG-TEXT TO MSGO2
+001670         EXEC CICS SEND MAP('LISTMAP')
+001680             MAPSET('TESTMSD')
+001690             ERASE
+001700         END-EXEC
+001710         EXEC CICS RETURN END-EXEC
+001720     END-IF.
+001730     IF EIBAID = DFHPF3
+001740         IF CA-FROM-PROGRAM OF LS-COMMAREA = SPACES
+001750             EXEC CICS RETURN END-EXEC
+001760         ELSE
+001770             EXEC CICS XCTL
+001780                 PROGRAM(CA-FROM-PROGRAM OF LS-COMMAREA)
+001790             END-EXEC
+001800         END-IF
+001810     END-IF.
+001820     EVALUATE TRUE
+001830         WHEN EIBAID = DFHPF7
+001840             MOVE 'B' TO CA-CURSOR-DIR OF LS-COMMAREA
+001850         WHEN EIBAID = DFHPF8
+001860             MOVE 'F' TO CA-CURSOR-DIR OF LS-COMMAREA
+001870         WHEN OTHER
+001880             MOVE 'S' TO CA-CURSOR-DIR OF LS-COMMAREA
+001890     END-EVALUATE.
+001900     PERFORM 2000-BUILD-LIST-PAGE THRU 2000-EXIT.
+001910     IF EIBAID = DFHPF6
+001920         PERFORM 7000-PRINT-CURRENT-PAGE THRU 7000-EXIT
+001930     END-IF.
+001940     PERFORM 5000-SEND-LIST-MAP THRU 5000-EXIT.
+001950     EXEC CICS RETURN
+001960         TRANSID(EIBTRNID)
+001970         COMMAREA(LS-COMMAREA)
+001980         LENGTH(LENGTH OF LS-COMMAREA)
+001990     END-EXEC.
+002000 0000-EXIT.
+002010     EXIT.
+002020*                                                               *
+002030*    1000-INITIALIZE - ESTABLISH CONDITION HANDLING SO AN        *
+002040*    UNAVAILABLE FILE REDISPLAYS THE LIST INSTEAD OF ABENDING    *
+002050*    THE TERMINAL.  END-OF-FILE DURING PAGING IS NOT AN ERROR -  *
+002060*    IT IS TESTED VIA RESP ON EACH READNEXT/READPREV.  THIS      *
+002070*    PROGRAM NEVER ISSUES A RECEIVE MAP, SO MAPFAIL IS NOT       *
+002080*    TRAPPED HERE (IT CANNOT OCCUR).  PGMIDERR IS TRAPPED FOR    *
+002090*    THE PF3 XCTL BACK TO CA-FROM-PROGRAM, SAME AS KAJCCOB'S.    *
+002100*                                                                *
+002110 1000-INITIALIZE.
+002120     EXEC CICS HANDLE CONDITION
+002130         NOTOPEN    (9200-NOTOPEN-ERROR)
+002140         NOTFND     (9300-NOTFND-ERROR)
+002150         PGMIDERR   (9400-PGMIDERR-ERROR)
+002160     END-EXEC.
+002170 1000-EXIT.
+002180     EXIT.
+002190*                                                                *
+002200*    1050-CHECK-AUTHORITY - LISTCOB TRUSTS CA-AUTH-FLAG ONLY     *
+002210*    WHEN IT ACTUALLY CAME FROM A CALLER (EIBCALEN NOT = 0) -    *
+002220*    A TRANSACTION STARTED COLD BY KEYING THE TRANSID DIRECTLY   *
+002230*    HAS NO COMMAREA TO CARRY THAT FLAG AND IS TREATED AS        *
+002240*    UNAUTHORIZED, THE SAME AS AN EXPLICIT 'N'.                  *
+002250*                                                                *
+002260 1050-CHECK-AUTHORITY.
+002270     MOVE 'N' TO LS-AUTH-SW.
+002280     IF EIBCALEN NOT = 0 AND CA-AUTHORIZED OF LS-COMMAREA
+002290         MOVE 'Y' TO LS-AUTH-SW
+002300     END-IF.
+002310 1050-EXIT.
+002320     EXIT.
+002330*                                                                *
+002340*    2000-BUILD-LIST-PAGE - CA-CURSOR-KEY OF LS-COMMAREA IS THE  *
+002350*    KEY OF THE TOP LINE OF THE PAGE CURRENTLY ON SCREEN.  ONLY  *
+002360*    PF7/PF8 (CA-DIR-BACKWARD/CA-DIR-FORWARD) MOVE THAT CURSOR;  *
+002370*    EVERY OTHER KEY (CA-DIR-STAY) REDISPLAYS THE SAME PAGE SO   *
+002380*    THAT, E.G., PF6 PRINTS WHAT THE OPERATOR IS ACTUALLY        *
+002390*    LOOKING AT INSTEAD OF SILENTLY ADVANCING FIRST.  RUNNING    *
+002400*    OFF EITHER END OF THE FILE FALLS BACK TO REDISPLAYING THE   *
+002410*    CURRENT PAGE WITH A BOUNDARY MESSAGE RATHER THAN BLANKING   *
+002420*    WHAT WAS ALREADY ON SCREEN.                                 *
+002430*                                                                *
+002440 2000-BUILD-LIST-PAGE.
+002450     MOVE SPACES TO LISTMAPO.
+002460     MOVE SPACES TO LS-MSG-TEXT.
+002470     MOVE 0 TO LS-LINE-COUNT.
+002480     MOVE CA-CURSOR-KEY OF LS-COMMAREA TO LS-BROWSE-KEY.
+002490     IF LS-BROWSE-KEY = SPACES
+002500         PERFORM 2050-LOAD-INITIAL-PAGE THRU 2050-EXIT
+002510     ELSE
+002520         EVALUATE TRUE
+002530             WHEN CA-DIR-FORWARD OF LS-COMMAREA
+002540                 PERFORM 2500-SCROLL-FORWARD THRU 2500-EXIT
+002550                 IF LS-LINE-COUNT = 0
+002560                     MOVE 'ALREADY AT LAST PAGE - NO MORE RECORDS'
+002570                         TO LS-MSG-TEXT
+002580                     MOVE CA-CURSOR-KEY OF LS-COMMAREA
+002590                         TO LS-BROWSE-KEY
+002600                     PERFORM 2100-COLLECT-CURRENT-PAGE THRU
+002610                         2100-EXIT
+002620                 END-IF
+002630             WHEN CA-DIR-BACKWARD OF LS-COMMAREA
+002640                 PERFORM 2550-SCROLL-BACKWARD THRU 2550-EXIT
+002650                 IF LS-LINE-COUNT = 0
+002660                     MOVE 'ALREADY AT FIRST PAGE - NO MORE RECS'
+002670                         TO LS-MSG-TEXT
+002680                     MOVE CA-CURSOR-KEY OF LS-COMMAREA
+002690                         TO LS-BROWSE-KEY
+002700                     PERFORM 2100-COLLECT-CURRENT-PAGE THRU
+002710                         2100-EXIT
+002720                 END-IF
+002730             WHEN OTHER
+002740                 PERFORM 2100-COLLECT-CURRENT-PAGE THRU 2100-EXIT
+002750         END-EVALUATE
+002760     END-IF.
+002770     MOVE 'N' TO LS-HAS-MORE-FWD-SW.
+002780     IF LS-LINE-COUNT > 0
+002790         PERFORM 2600-CHECK-MORE-FORWARD THRU 2600-EXIT
+002800         MOVE LS-LINE-KEY (1) TO CA-CURSOR-KEY OF LS-COMMAREA
+002810     END-IF.
+002820     PERFORM 2400-MOVE-LINES-TO-MAP THRU 2400-EXIT.
+002830 2000-EXIT.
+002840     EXIT.
+002850*                                                                *
+002860*    2050-LOAD-INITIAL-PAGE - VERY FIRST PAGE, TOP OF FILE.      *
+002870*                                                                *
+002880 2050-LOAD-INITIAL-PAGE.
+002890     EXEC CICS STARTBR FILE('OPERTOR')
+002900         RIDFLD(LS-BROWSE-KEY)
+002910         GTEQ
+002920     END-EXEC.
+002930     MOVE 'Y' TO LS-LOOP-SW.
+002940     PERFORM 2200-COLLECT-FORWARD THRU 2200-EXIT
+002950         UNTIL LS-LINE-COUNT = 10 OR NOT LS-KEEP-COLLECTING.
+002960     EXEC CICS ENDBR FILE('OPERTOR') END-EXEC.
+002970 2050-EXIT.
+002980     EXIT.
+002990*                                                                *
+003000*    2100-COLLECT-CURRENT-PAGE - REDISPLAY THE PAGE ANCHORED AT  *
+003010*    LS-BROWSE-KEY WITHOUT MOVING THE CURSOR.  USED FOR ANY KEY  *
+003020*    THAT ISN'T PF7/PF8, AND AS THE FALLBACK WHEN A SCROLL RUNS  *
+003030*    OFF THE END OF THE FILE.                                    *
+003040*                                                                *
+003050 2100-COLLECT-CURRENT-PAGE.
+003060     EXEC CICS STARTBR FILE('OPERTOR')
+003070         RIDFLD(LS-BROWSE-KEY)
+003080         EQUAL
+003090     END-EXEC.
+003100     MOVE 'Y' TO LS-LOOP-SW.
+003110     PERFORM 2200-COLLECT-FORWARD THRU 2200-EXIT
+003120         UNTIL LS-LINE-COUNT = 10 OR NOT LS-KEEP-COLLECTING.
+003130     EXEC CICS ENDBR FILE('OPERTOR') END-EXEC.
+003140 2100-EXIT.
+003150     EXIT.
+003160*                                                                *
+003170*    2150/2160 - SKIP PAST THE TEN RECORDS OF THE CURRENTLY      *
+003180*    DISPLAYED PAGE BEFORE COLLECTING THE NEXT ONE FORWARD.      *
+003190*                                                                *
+003200 2150-SKIP-CURRENT-PAGE.
+003210     MOVE 0 TO LS-SKIP-COUNT.
+003220     PERFORM 2160-SKIP-ONE THRU 2160-EXIT
+003230         UNTIL LS-SKIP-COUNT = 10 OR NOT LS-KEEP-COLLECTING.
+003240 2150-EXIT.
+003250     EXIT.
+003260 2160-SKIP-ONE.
+003270     EXEC CICS READNEXT FILE('OPERTOR')
+003280         INTO(KAJCOPT-RECORD)
+003290         RIDFLD(LS-BROWSE-KEY)
+003300         RESP(LS-RESP)
+003310     END-EXEC.
+003320     EVALUATE LS-RESP
+003330         WHEN DFHRESP(NORMAL)
+003340             ADD 1 TO LS-SKIP-COUNT
+003350         WHEN DFHRESP(ENDFILE)
+003360             MOVE 'N' TO LS-LOOP-SW
+003370         WHEN OTHER
+003380             EXEC CICS ENDBR FILE('OPERTOR') END-EXEC
+003390             GO TO 9200-NOTOPEN-ERROR
+003400     END-EVALUATE.
+003410 2160-EXIT.
+003420     EXIT.
+003430*                                                                *
+003440*    2200-COLLECT-FORWARD - READ AND FORMAT ONE LINE FORWARD.     *
+003450*    ANY RESP OTHER THAN NORMAL OR ENDFILE MEANS THE FILE WENT    
+003460*    BAD MID-SCROLL, NOT THAT THE PAGE IS SHORT - ROUTE THAT TO   
+003470*    THE SAME MESSAGE AS AN UNPROTECTED NOTOPEN.                  
+003480*                                                                *
+003490 2200-COLLECT-FORWARD.
+003500     EXEC CICS READNEXT FILE('OPERTOR')
+003510         INTO(KAJCOPT-RECORD)
+003520         RIDFLD(LS-BROWSE-KEY)
+003530         RESP(LS-RESP)
+003540     END-EXEC.
+003550     EVALUATE LS-RESP
+003560         WHEN DFHRESP(NORMAL)
+003570             ADD 1 TO LS-LINE-COUNT
+003580             MOVE LS-BROWSE-KEY TO LS-LINE-KEY (LS-LINE-COUNT)
+003590             PERFORM 2300-FORMAT-DETAIL-LINE THRU 2300-EXIT
+003600             MOVE LS-DETAIL-LINE TO LS-LINE-TEXT (LS-LINE-COUNT)
+003610         WHEN DFHRESP(ENDFILE)
+003620             MOVE 'N' TO LS-LOOP-SW
+003630         WHEN OTHER
+003640             EXEC CICS ENDBR FILE('OPERTOR') END-EXEC
+003650             GO TO 9200-NOTOPEN-ERROR
+003660     END-EVALUATE.
+003670 2200-EXIT.
+003680     EXIT.
+003690*                                                                *
+003700*    2250-COLLECT-BACKWARD - READ AND FORMAT ONE LINE BACKWARD.  *
+003710*    LINES ARE COLLECTED IN DESCENDING KEY ORDER AND MUST BE     *
+003720*    REVERSED (2280) BEFORE THEY ARE PUT ON THE SCREEN.          *
+003730*                                                                *
+003740 2250-COLLECT-BACKWARD.
+003750     EXEC CICS READPREV FILE('OPERTOR')
+003760         INTO(KAJCOPT-RECORD)
+003770         RIDFLD(LS-BROWSE-KEY)
+003780         RESP(LS-RESP)
+003790     END-EXEC.
+003800     EVALUATE LS-RESP
+003810         WHEN DFHRESP(NORMAL)
+003820             ADD 1 TO LS-LINE-COUNT
+003830             MOVE LS-BROWSE-KEY TO LS-LINE-KEY (LS-LINE-COUNT)
+003840             PERFORM 2300-FORMAT-DETAIL-LINE THRU 2300-EXIT
+003850             MOVE LS-DETAIL-LINE TO LS-LINE-TEXT (LS-LINE-COUNT)
+003860         WHEN DFHRESP(ENDFILE)
+003870             MOVE 'N' TO LS-LOOP-SW
+003880         WHEN OTHER
+003890             EXEC CICS ENDBR FILE('OPERTOR') END-EXEC
+003900             GO TO 9200-NOTOPEN-ERROR
+003910     END-EVALUATE.
+003920 2250-EXIT.
+003930     EXIT.
+003940*                                                                *
+003950*    2280/2285 - REVERSE THE COLLECTED LINES SO THE LOWEST KEY   *
+003960*    ENDS UP ON TOP AFTER A BACKWARD SCROLL.                     *
+003970*                                                                *
+003980 2280-REVERSE-LINES.
+003990     MOVE 1 TO LS-REV-I.
+004000     MOVE LS-LINE-COUNT TO LS-REV-J.
+004010     PERFORM 2285-SWAP-PAIR THRU 2285-EXIT
+004020         UNTIL LS-REV-I >= LS-REV-J.
+004030 2280-EXIT.
+004040     EXIT.
+004050 2285-SWAP-PAIR.
+004060     MOVE LS-LINE-KEY (LS-REV-I)  TO LS-SWAP-KEY.
+004070     MOVE LS-LINE-TEXT (LS-REV-I) TO LS-SWAP-TEXT.
+004080     MOVE LS-LINE-KEY (LS-REV-J)  TO LS-LINE-KEY (LS-REV-I).
+004090     MOVE LS-LINE-TEXT (LS-REV-J) TO LS-LINE-TEXT (LS-REV-I).
+004100     MOVE LS-SWAP-KEY             TO LS-LINE-KEY (LS-REV-J).
+004110     MOVE LS-SWAP-TEXT            TO LS-LINE-TEXT (LS-REV-J).
+004120     ADD 1 TO LS-REV-I.
+004130     SUBTRACT 1 FROM LS-REV-J.
+004140 2285-EXIT.
+004150     EXIT.
+004160*                                                                *
+004170*    2300-FORMAT-DETAIL-LINE - ONE OPERATOR RECORD AS 76 BYTES   *
+004180*    OF DISPLAY TEXT.                                            *
+004190*                                                                *
+004200 2300-FORMAT-DETAIL-LINE.
+004210     MOVE SPACES TO LS-DETAIL-LINE.
+004220     STRING OPT-OPERATOR-ID   DELIMITED BY SIZE
+004230            '  '              DELIMITED BY SIZE
+004240            OPT-OPERATOR-NAME DELIMITED BY SIZE
+004250            '  AUTH='         DELIMITED BY SIZE
+004260            OPT-AUTHORITY     DELIMITED BY SIZE
+004270            '  ACTIVE='       DELIMITED BY SIZE
+004280            OPT-ACTIVE-FLAG   DELIMITED BY SIZE
+004290       INTO LS-DETAIL-LINE
+004300     END-STRING.
+004310 2300-EXIT.
+004320     EXIT.
+004330*                                                                *
+004340*    2400/2410 - MOVE THE COLLECTED LINES INTO THE SYMBOLIC MAP  *
+004350*    VIA THE LISTMAPT TABLE VIEW OF LISTMAPO.  LS-LINE-COUNT IS  *
+004360*    ONLY EVER ZERO HERE WHEN THE OPERTOR FILE IS GENUINELY      *
+004370*    EMPTY - A BOUNDARY HIT ON PF7/PF8 ALREADY FELL BACK TO      *
+004380*    REDISPLAYING THE CURRENT PAGE BEFORE THIS PARAGRAPH RUNS.   *
+004390*                                                                *
+004400 2400-MOVE-LINES-TO-MAP.
+004410     IF LS-LINE-COUNT = 0
+004420         MOVE 'NO OPERATOR RECORDS FOUND' TO LISTMAPT-DATA (1)
+004430         MOVE SPACES TO PAGNO
+004440     ELSE
+004450         MOVE 1 TO LS-REV-I
+004460         PERFORM 2410-MOVE-ONE-LINE THRU 2410-EXIT
+004470             VARYING LS-REV-I FROM 1 BY 1
+004480             UNTIL LS-REV-I > LS-LINE-COUNT
+004490         IF LS-HAS-MORE-FORWARD
+004500             MOVE 'MORE' TO PAGNO
+004510         ELSE
+004520             MOVE SPACES TO PAGNO
+004530         END-IF
+004540     END-IF.
+004550 2400-EXIT.
+004560     EXIT.
+004570 2410-MOVE-ONE-LINE.
+004580     MOVE LS-LINE-TEXT (LS-REV-I) TO LISTMAPT-DATA (LS-REV-I).
+004590 2410-EXIT.
+004600     EXIT.
+004610*                                                                *
+004620*    2500-SCROLL-FORWARD - SKIP THE TEN RECORDS ALREADY ON       *
+004630*    SCREEN, THEN COLLECT THE NEXT PAGE.  COMES BACK WITH        *
+004640*    LS-LINE-COUNT = 0 IF THE CURRENT PAGE WAS THE LAST ONE.     *
+004650*                                                                *
+004660 2500-SCROLL-FORWARD.
+004670     EXEC CICS STARTBR FILE('OPERTOR')
+004680         RIDFLD(LS-BROWSE-KEY)
+004690         EQUAL
+004700     END-EXEC.
+004710     MOVE 'Y' TO LS-LOOP-SW.
+004720     PERFORM 2150-SKIP-CURRENT-PAGE THRU 2150-EXIT.
+004730     IF LS-KEEP-COLLECTING
+004740         PERFORM 2200-COLLECT-FORWARD THRU 2200-EXIT
+004750             UNTIL LS-LINE-COUNT = 10 OR NOT LS-KEEP-COLLECTING
+004760     END-IF.
+004770     EXEC CICS ENDBR FILE('OPERTOR') END-EXEC.
+004780 2500-EXIT.
+004790     EXIT.
+004800*                                                                *
+004810*    2550-SCROLL-BACKWARD - READ BACKWARD FROM THE CURRENT TOP   *
+004820*    LINE.  COMES BACK WITH LS-LINE-COUNT = 0 IF THE CURRENT     *
+004830*    PAGE WAS ALREADY THE FIRST ONE.                             *
+004840*                                                                *
+004850 2550-SCROLL-BACKWARD.
+004860     EXEC CICS STARTBR FILE('OPERTOR')
+004870         RIDFLD(LS-BROWSE-KEY)
+004880         EQUAL
+004890     END-EXEC.
+004900     MOVE 'Y' TO LS-LOOP-SW.
+004910     PERFORM 2250-COLLECT-BACKWARD THRU 2250-EXIT
+004920         UNTIL LS-LINE-COUNT = 10 OR NOT LS-KEEP-COLLECTING.
+004930     EXEC CICS ENDBR FILE('OPERTOR') END-EXEC.
+004940     IF LS-LINE-COUNT > 0
+004950         PERFORM 2280-REVERSE-LINES THRU 2280-EXIT
+004960     END-IF.
+004970 2550-EXIT.
+004980     EXIT.
+004990*                                                                *
+005000*    2600-CHECK-MORE-FORWARD - PEEK ONE RECORD PAST THE LAST     *
+005010*    LINE ON THE PAGE JUST BUILT, REGARDLESS OF WHETHER THAT     *
+005020*    PAGE WAS BUILT BY SCROLLING FORWARD, BACKWARD, OR JUST      *
+005030*    REDISPLAYED - SO THE "MORE" INDICATOR ALWAYS REFLECTS WHAT  *
+005040*    IS AHEAD OF THE CURRENT PAGE, NOT WHICH DIRECTION WAS LAST  *
+005050*    SCANNED TO GET HERE.                                        *
+005060*                                                                *
+005070 2600-CHECK-MORE-FORWARD.
+005080     MOVE LS-LINE-KEY (LS-LINE-COUNT) TO LS-BROWSE-KEY.
+005090     EXEC CICS STARTBR FILE('OPERTOR')
+005100         RIDFLD(LS-BROWSE-KEY)
+005110         EQUAL
+005120     END-EXEC.
+005130     EXEC CICS READNEXT FILE('OPERTOR')
+005140         INTO(KAJCOPT-RECORD)
+005150         RIDFLD(LS-BROWSE-KEY)
+005160         RESP(LS-RESP)
+005170     END-EXEC.
+005180     EVALUATE LS-RESP
+005190         WHEN DFHRESP(NORMAL)
+005200             CONTINUE
+005210         WHEN DFHRESP(ENDFILE)
+005220             CONTINUE
+005230         WHEN OTHER
+005240             EXEC CICS ENDBR FILE('OPERTOR') END-EXEC
+005250             GO TO 9200-NOTOPEN-ERROR
+005260     END-EVALUATE.
+005270     EXEC CICS READNEXT FILE('OPERTOR')
+005280         INTO(KAJCOPT-RECORD)
+005290         RIDFLD(LS-BROWSE-KEY)
+005300         RESP(LS-RESP)
+005310     END-EXEC.
+005320     EVALUATE LS-RESP
+005330         WHEN DFHRESP(NORMAL)
+005340             MOVE 'Y' TO LS-HAS-MORE-FWD-SW
+005350         WHEN DFHRESP(ENDFILE)
+005360             MOVE 'N' TO LS-HAS-MORE-FWD-SW
+005370         WHEN OTHER
+005380             EXEC CICS ENDBR FILE('OPERTOR') END-EXEC
+005390             GO TO 9200-NOTOPEN-ERROR
+005400     END-EVALUATE.
+005410     EXEC CICS ENDBR FILE('OPERTOR') END-EXEC.
+005420 2600-EXIT.
+005430     EXIT.
+005440*                                                                *
+005450*    5000-SEND-LIST-MAP                                          *
+005460*                                                                *
+005470 5000-SEND-LIST-MAP.
+005480     MOVE LS-MSG-TEXT TO MSGO2.
+005490     EXEC CICS SEND MAP('LISTMAP')
+005500         MAPSET('TESTMSD')
+005510         ERASE
+005520     END-EXEC.
+005530 5000-EXIT.
+005540     EXIT.
+005550*                                                                *
+005560*    7000/7100 - PF6: SPOOL THE PAGE CURRENTLY ON THE SCREEN TO  *
+005570*    THE PRTQ PRINT TD QUEUE SO A SUPERVISOR CAN GET A HARDCOPY  *
+005580*    WITHOUT WAITING FOR THE OVERNIGHT BATCH REPORT.             *
+005590*                                                                *
+005600 7000-PRINT-CURRENT-PAGE.
+005610     STRING 'OPERATOR LIST - REQUESTED BY ' DELIMITED BY SIZE
+005620            CA-OPERATOR-ID OF LS-COMMAREA   DELIMITED BY SIZE
+005630       INTO LS-DETAIL-LINE
+005640     END-STRING.
+005650     EXEC CICS WRITEQ TD
+005660         QUEUE('PRTQ')
+005670         FROM(LS-DETAIL-LINE)
+005680         LENGTH(LENGTH OF LS-DETAIL-LINE)
+005690         RESP(LS-RESP)
+005700     END-EXEC.
+005710     IF LS-RESP NOT = DFHRESP(NORMAL)
+005720         GO TO 9700-PRINTQ-ERROR
+005730     END-IF.
+005740     MOVE 1 TO LS-REV-I.
+005750     PERFORM 7100-PRINT-ONE-LINE THRU 7100-EXIT
+005760         VARYING LS-REV-I FROM 1 BY 1
+005770         UNTIL LS-REV-I > LS-LINE-COUNT.
+005780     MOVE 'PAGE SENT TO THE PRINTER' TO LS-MSG-TEXT.
+005790 7000-EXIT.
+005800     EXIT.
+005810 7100-PRINT-ONE-LINE.
+005820     EXEC CICS WRITEQ TD
+005830         QUEUE('PRTQ')
+005840         FROM(LS-LINE-TEXT (LS-REV-I))
+005850         LENGTH(LENGTH OF LS-LINE-TEXT (LS-REV-I))
+005860         RESP(LS-RESP)
+005870     END-EXEC.
+005880     IF LS-RESP NOT = DFHRESP(NORMAL)
+005890         GO TO 9700-PRINTQ-ERROR
+005900     END-IF.
+005910 7100-EXIT.
+005920     EXIT.
+005930*                                                                *
+005940*    8100-WRITE-JOURNAL - AUDIT RECORD FOR THIS AID KEY, WRITTEN *
+005950*    TO THE EXTRAPARTITION TD QUEUE AUDT SO RPTACOB CAN READ IT  *
+005960*    OVERNIGHT.                                                  *
+005970*                                                                *
+005980 8100-WRITE-JOURNAL.
+005990     MOVE EIBTRNID TO JRN-TRANS-ID.
+006000     MOVE EIBAID   TO JRN-AID.
+006010     MOVE EIBOPID  TO JRN-OPERATOR-ID.
+006020     MOVE EIBTRMID TO JRN-TERMINAL-ID.
+006030     MOVE EIBDATE  TO JRN-DATE.
+006040     MOVE EIBTIME  TO JRN-TIME.
+006050     MOVE 'LISTCOB' TO JRN-PROGRAM-ID.
+006060     EXEC CICS WRITEQ TD
+006070         QUEUE('AUDT')
+006080         FROM(KAJCJRN-RECORD)
+006090         LENGTH(LENGTH OF KAJCJRN-RECORD)
+006100         RESP(LS-RESP)
+006110     END-EXEC.
+006120     IF LS-RESP NOT = DFHRESP(NORMAL)
+006130         GO TO 9600-AUDITQ-ERROR
+006140     END-IF.
+006150 8100-EXIT.
+006160     EXIT.
+006170*                                                                *
+006180*    9200-9400/9600/9700 - CONDITION HANDLERS.  EACH SETS A      *
+006190*    PLAIN-ENGLISH MESSAGE AND FALLS INTO 9500-ERROR-COMMON TO   *
+006200*    REDISPLAY THE LIST INSTEAD OF LETTING CICS ABEND THE        *
+006210*    TRANSACTION.                                                *
+006220*                                                                *
+006230 9200-NOTOPEN-ERROR.
+006240     MOVE 'OPERATOR FILE IS CURRENTLY UNAVAILABLE' TO LS-MSG-TEXT.
+006250     GO TO 9500-ERROR-COMMON.
+006260 9300-NOTFND-ERROR.
+006270     MOVE 'NO RECORDS FOUND AT THAT POSITION' TO LS-MSG-TEXT.
+006280     GO TO 9500-ERROR-COMMON.
+006290 9400-PGMIDERR-ERROR.
+006300     MOVE 'REQUESTED PROGRAM IS NOT INSTALLED IN THIS REGION'
+006310         TO LS-MSG-TEXT.
+006320     GO TO 9500-ERROR-COMMON.
+006330 9500-ERROR-COMMON.
+006340     MOVE SPACES TO LISTMAPO.
+006350     MOVE LS-MSG-TEXT TO MSGO2.
+006360     EXEC CICS SEND MAP('LISTMAP')
+006370         MAPSET('TESTMSD')
+006380         ERASE
+006390     END-EXEC.
+006400     EXEC CICS RETURN
+006410         TRANSID(EIBTRNID)
+006420         COMMAREA(LS-COMMAREA)
+006430         LENGTH(LENGTH OF LS-COMMAREA)
+006440     END-EXEC.
+006450*                                                                *
+006460*    9600-AUDITQ-ERROR - THE AUDIT QUEUE (AUDT) GOING NOTOPEN IS  *
+006470*    A DIFFERENT PROBLEM THAN THE OPERATOR FILE GOING NOTOPEN -   *
+006480*    RESP IS CHECKED EXPLICITLY ON THE WRITEQ TD SO THIS DOESN'T  *
+006490*    GET LUMPED INTO 9200-NOTOPEN-ERROR'S OPERATOR-FILE WORDING.  *
+006500*                                                                *
+006510 9600-AUDITQ-ERROR.
+006520     MOVE 'AUDIT QUEUE CURRENTLY UNAVAILABLE' TO LS-MSG-TEXT.
+006530     GO TO 9500-ERROR-COMMON.
+006540*                                                                *
+006550*    9700-PRINTQ-ERROR - SAME REASONING AS 9600-AUDITQ-ERROR,     *
+006560*    FOR THE PRTQ PRINT QUEUE USED BY 7000/7100.                  *
+006570*                                                                *
+006580 9700-PRINTQ-ERROR.
+006590     MOVE 'PRINT QUEUE CURRENTLY UNAVAILABLE' TO LS-MSG-TEXT.
+006600     GO TO 9500-ERROR-COMMON.
