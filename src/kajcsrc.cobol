@@ -1,21 +1,358 @@
-       ID DIVISION.
-       PROGRAM-ID.    KAJCCOB.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  MAINMAP                   PIC X(7) VALUE 'MAINCOB'
-       COPY TESTMSD.
-       COPY DFHAID.
-       LINKAGE SECTION.
-       01  DFHCOMMAREA PIC X(100).
-       PROCEDURE DIVISION.
-           IF EIBAID = DFHCLEAR THEN
-               EXEC CICS RETURN END-EXEC.
-           IF EIBAID = DFHPF2 THEN
-               EXEC CICS XCTL PROGRAM(MAINMAP) END-EXEC.
-           EXEC CICS
-           SEND MAP('KAJCMAP') MAPSET('TESTMSD') ERASE
-           END-EXEC.
-           EXEC CICS RETURN
-               TRANSID(EIBTRNID)
-           END-EXEC.
+000010 ID DIVISION.
+000020 PROGRAM-ID.    KAJCCOB.
+000030 AUTHOR.        J T MILLER.
+000040 INSTALLATION.  DATA CENTER APPLICATIONS.
+000050 DATE-WRITTEN.  01/15/09.
+000060 DATE-COMPILED.
+000070*                                                               *
+000080*    KAJCCOB - MAIN MENU TRANSACTION                           *
+000090*    DISPLAYS MAP KAJCMAP (MAPSET TESTMSD) AND LETS THE         *
+000100*    OPERATOR KEY A PROGRAM/TRANSACTION OPTION CODE TO BRANCH   *
+000110*    TO ANY OF THE TARGETS IN THE KC-TARGET-TABLE BELOW.        *
+000120*                                                               *
+000130*    MODIFICATION HISTORY                                      *
+000140*    DATE       INIT  DESCRIPTION                               *
+000150*    --------   ----  -----------------------------------------*
+000160*    01/15/09   RWB   ORIGINAL - PF2 HARDCODED TO XCTL MAINCOB  *
+000170*    08/09/26   JTM   REPLACED HARDCODED PF2 PATH WITH OPTION   *
+000180*                     FIELD ON KAJCMAP LOOKED UP AGAINST A      *
+000190*                     TABLE OF VALID TARGETS                   *
+000200*    08/09/26   JTM   SHARED COMMAREA LAYOUT (COPY KAJCCOM)     *
+000210*                     PASSED TO THE TARGET PROGRAM ON XCTL      *
+000220*    08/09/26   JTM   OPERATOR AUTHORIZATION CHECK AGAINST THE  *
+000230*                     OPERTOR FILE BEFORE THE XCTL IS ISSUED    *
+000240*    08/09/26   JTM   ACTIVITY JOURNAL WRITTEN TO TDQ AUDT FOR  *
+000250*                     EVERY AID KEY PROCESSED                  *
+000260*    08/09/26   JTM   HANDLE CONDITION FOR MAPFAIL/NOTOPEN/     *
+000270*                     NOTFND/PGMIDERR - REDISPLAYS THE MAP WITH *
+000280*                     A MESSAGE INSTEAD OF ABENDING             *
+000290*    08/09/26   JTM   REDISPLAYS NOW USE DATAONLY SO KEYED DATA *
+000300*                     STAYS ON THE GLASS; ADDED PF1 (HELP) AND  *
+000310*                     PF3 (CLEAN EXIT, NO TRANSID)               *
+000315*    08/09/26   JTM   RETURNS THAT KEEP THE CONVERSATION ALIVE  *
+000316*                     NOW PASS A COMMAREA (WORKING-STORAGE       *
+000317*                     KC-COMMAREA, NOT THE LINKAGE-SECTION ONE   *
+000318*                     WHICH ISN'T ADDRESSABLE ON A COLD START) - *
+000319*                     WITHOUT IT EIBCALEN WAS ZERO ON EVERY      *
+000320*                     SUBSEQUENT INVOCATION, WHICH RESENT THE    *
+000321*                     BLANK INITIAL MAP FOREVER INSTEAD OF EVER  *
+000322*                     REACHING THE OPTION LOGIC                 *
+000323*    08/09/26   JTM   9100-MAPFAIL-ERROR NOW WRITES THE JOURNAL  *
+000324*                     TOO - A MAPFAIL ON THE RECEIVE MAP USED    *
+000325*                     TO SKIP THE AUDIT RECORD FOR THAT KEY      *
+000326*                     ENTIRELY SINCE IT NEVER REACHED THE        *
+000327*                     COMMON WRITE-JOURNAL CALL FURTHER DOWN     *
+000328*    08/09/26   JTM   DROPPED THE MOVE OF CA-CURSOR-DIR TO 'F'   *
+000329*                     BEFORE XCTL - LISTCOB'S OWN MAINLINE       *
+000330*                     ALWAYS SETS IT FROM EIBAID BEFORE THE      *
+000331*                     VALUE IS EVER READ, SO THE MOVE HERE HAD   *
+000332*                     NO OBSERVABLE EFFECT                      *
+000335*    08/09/26   JTM   2000-RECEIVE-MENU-MAP IS NO LONGER CALLED  *
+000336*                     UNCONDITIONALLY - IT WAS RAISING MAPFAIL   *
+000337*                     (AND LOSING PF1 HELP) ON THE COMMON CASE   *
+000338*                     OF PF1 OR A BLANK ENTER, SINCE CICS RAISES *
+000339*                     MAPFAIL WHENEVER NO FIELD WAS MODIFIED     *
+000340*                     SINCE THE LAST SEND MAP.  IT NOW RUNS ONLY *
+000341*                     FROM 3000-PROCESS-OPTION (THE ONLY PLACE   *
+000342*                     THAT ACTUALLY NEEDS OPTNI), AND MAPFAIL    *
+000343*                     THERE IS TREATED AS "NO OPTION TYPED" (THE *
+000344*                     SAME MESSAGE AS OPTNI BEING BLANK) RATHER  *
+000345*                     THAN A HARD I/O ERROR.  THIS SUPERSEDES    *
+000346*                     THE PRIOR FIX THAT HAD 9100-MAPFAIL-ERROR  *
+000347*                     WRITE ITS OWN JOURNAL RECORD - THE WRITE   *
+000348*                     NOW ALWAYS HAPPENS BEFORE THE MAP IS EVER  *
+000349*                     RECEIVED, SO THAT SPECIAL CASE NO LONGER   *
+000350*                     APPLIES.                                   *
+000351*    08/09/26   JTM   8100-WRITE-JOURNAL NOW CHECKS RESP ON THE  *
+000352*                     WRITEQ TD TO AUDT AND ROUTES A NOTOPEN TO  *
+000353*                     ITS OWN 9600-AUDITQ-ERROR MESSAGE INSTEAD  *
+000354*                     OF THE GENERIC OPERATOR-FILE WORDING IN    *
+000355*                     9200-NOTOPEN-ERROR                         *
+000356 ENVIRONMENT DIVISION.
+000357 DATA DIVISION.
+000358 WORKING-STORAGE SECTION.
+000359*                                                               *
+000360*    TABLE OF VALID MENU TARGETS - OPTION CODE KEYED BY THE     *
+000370*    OPERATOR ON KAJCMAP, RESOLVED TO THE PROGRAM TO XCTL TO.   *
+000380*    MAINCOB AND LISTCOB ARE THIS APPLICATION'S OWN PROGRAMS;   *
+000390*    THE REMAINDER ARE OTHER SHOP JOBS REACHED FROM THIS MENU.  *
+000400*                                                               *
+000410 01  KC-TARGET-DATA.
+000420     05  FILLER            PIC X(12) VALUE 'MAINMAINCOB '.
+000430     05  FILLER            PIC X(12) VALUE 'LISTLISTCOB '.
+000440     05  FILLER            PIC X(12) VALUE 'INQRINQRCOB '.
+000450     05  FILLER            PIC X(12) VALUE 'UPDTUPDTCOB '.
+000460     05  FILLER            PIC X(12) VALUE 'XFERXFERCOB '.
+000470     05  FILLER            PIC X(12) VALUE 'RPTORPTOCOB '.
+000480 01  KC-TARGET-TABLE REDEFINES KC-TARGET-DATA.
+000490     05  KC-TARGET-ENTRY OCCURS 6 TIMES
+000500                         INDEXED BY KC-TARGET-IDX.
+000510         10  KC-TARGET-OPTN    PIC X(04).
+000520         10  KC-TARGET-PGM     PIC X(08).
+000530*                                                               *
+000540 77  KC-FOUND-SW           PIC X(01) VALUE 'N'.
+000550     88  KC-TARGET-FOUND       VALUE 'Y'.
+000560 77  KC-AUTH-SW            PIC X(01) VALUE 'N'.
+000570     88  KC-IS-AUTHORIZED      VALUE 'Y'.
+000580 77  KC-OPERATOR-KEY       PIC X(08) VALUE SPACES.
+000590 77  KC-MSG-TEXT           PIC X(79) VALUE SPACES.
+000592 77  KC-RESP               PIC S9(8) COMP VALUE 0.
+000595*                                                               *
+000596*    OUTGOING COMMAREA IS BUILT HERE IN WORKING-STORAGE, NOT IN *
+000597*    THE LINKAGE-SECTION DFHCOMMAREA BELOW - ON A COLD START    *
+000598*    (EIBCALEN = 0) THERE IS NO CALLER-SUPPLIED STORAGE FOR     *
+000599*    DFHCOMMAREA TO ADDRESS, SO IT MUST NEVER BE WRITTEN (OR    *
+000600*    READ) UNTIL EIBCALEN CONFIRMS A COMMAREA WAS PASSED IN.    *
+000601*                                                               *
+000602 COPY KAJCCOM REPLACING ==KAJCCOM-AREA== BY ==KC-COMMAREA==.
+000603*                                                               *
+000610 COPY KAJCOPT.
+000620 COPY KAJCJRN.
+000630 COPY TESTMSD.
+000640 COPY DFHAID.
+000650 LINKAGE SECTION.
+000660 COPY KAJCCOM REPLACING ==KAJCCOM-AREA== BY ==DFHCOMMAREA==.
+000670 PROCEDURE DIVISION.
+000680*                                                               *
+000690*    0000-MAINLINE                                              *
+000700*                                                               *
+000710 0000-MAINLINE.
+000720     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000722     MOVE SPACES TO KC-COMMAREA.
+000724     IF EIBCALEN NOT = 0
+000726         MOVE DFHCOMMAREA TO KC-COMMAREA
+000728     END-IF.
+000730     IF EIBCALEN = 0
+000740         PERFORM 5100-SEND-INITIAL-MAP THRU 5100-EXIT
+000750         PERFORM 8100-WRITE-JOURNAL THRU 8100-EXIT
+000760         EXEC CICS RETURN
+000770             TRANSID(EIBTRNID)
+000775             COMMAREA(KC-COMMAREA)
+000778             LENGTH(LENGTH OF KC-COMMAREA)
+000780         END-EXEC
+000790     END-IF.
+000800     IF EIBAID = DFHCLEAR
+000810         PERFORM 8100-WRITE-JOURNAL THRU 8100-EXIT
+000820         EXEC CICS RETURN END-EXEC
+000830     END-IF.
+000840     IF EIBAID = DFHPF3
+000850         PERFORM 8100-WRITE-JOURNAL THRU 8100-EXIT
+000860         EXEC CICS RETURN END-EXEC
+000870     END-IF.
+000890     PERFORM 8100-WRITE-JOURNAL THRU 8100-EXIT.
+000900     EVALUATE TRUE
+000910         WHEN EIBAID = DFHPF1
+000920             PERFORM 4000-SHOW-HELP THRU 4000-EXIT
+000930         WHEN EIBAID = DFHENTER
+000940             PERFORM 3000-PROCESS-OPTION THRU 3000-EXIT
+000950         WHEN OTHER
+000960             MOVE 'INVALID KEY PRESSED - PLEASE RE-ENTER'
+000970                 TO KC-MSG-TEXT
+000980             PERFORM 5000-SEND-MENU-MAP THRU 5000-EXIT
+000990     END-EVALUATE.
+001000     EXEC CICS RETURN
+001010         TRANSID(EIBTRNID)
+001015         COMMAREA(KC-COMMAREA)
+001018         LENGTH(LENGTH OF KC-COMMAREA)
+001020     END-EXEC.
+001030 0000-EXIT.
+001040     EXIT.
+001050*                                                               *
+001060*    1000-INITIALIZE - ESTABLISH CONDITION HANDLING SO A BAD    *
+001070*    MAP OR MISSING FILE REDISPLAYS THE MENU INSTEAD OF         *
+001080*    ABENDING THE TERMINAL.                                     *
+001090*                                                               *
+001100 1000-INITIALIZE.
+001110     EXEC CICS HANDLE CONDITION
+001120         MAPFAIL    (9100-MAPFAIL-ERROR)
+001130         NOTOPEN    (9200-NOTOPEN-ERROR)
+001140         NOTFND     (9300-NOTFND-ERROR)
+001150         PGMIDERR   (9400-PGMIDERR-ERROR)
+001160     END-EXEC.
+001170 1000-EXIT.
+001180     EXIT.
+001190*                                                               *
+001200*    2000-RECEIVE-MENU-MAP - ONLY CALLED FROM 3000-PROCESS-      *
+001210*    OPTION (I.E. ON ENTER) - PF1 AND ANY OTHER KEY NEED NO      *
+001212*    INBOUND DATA, SO THEY NEVER RECEIVE THE MAP AND CANNOT      *
+001214*    RAISE MAPFAIL.  PRESSING ENTER WITH NOTHING TYPED SINCE THE *
+001216*    LAST SEND MAP ALSO RAISES MAPFAIL (NO MODIFIED FIELDS) -    *
+001218*    9100-MAPFAIL-ERROR TREATS THAT THE SAME AS OPTNI BEING      *
+001219*    BLANK, NOT AS A HARD I/O ERROR.                             *
+001220 2000-RECEIVE-MENU-MAP.
+001230     EXEC CICS RECEIVE MAP('KAJCMAP')
+001240         MAPSET('TESTMSD')
+001250         INTO(KAJCMAPI)
+001260     END-EXEC.
+001270 2000-EXIT.
+001280     EXIT.
+001290*                                                               *
+001300*    3000-PROCESS-OPTION - LOOK UP THE OPTION CODE THE OPERATOR *
+001310*    KEYED, CHECK AUTHORITY, AND XCTL TO THE TARGET PROGRAM.    *
+001320*                                                               *
+001330 3000-PROCESS-OPTION.
+001335     PERFORM 2000-RECEIVE-MENU-MAP THRU 2000-EXIT.
+001340     IF OPTNI OF KAJCMAPI = SPACES
+001350         MOVE 'PLEASE ENTER AN OPTION CODE' TO KC-MSG-TEXT
+001360         PERFORM 5000-SEND-MENU-MAP THRU 5000-EXIT
+001370         GO TO 3000-EXIT
+001380     END-IF.
+001390     PERFORM 3100-LOOKUP-TARGET THRU 3100-EXIT.
+001400     IF NOT KC-TARGET-FOUND
+001410         MOVE 'OPTION NOT RECOGNIZED - SEE YOUR SUPERVISOR'
+001420             TO KC-MSG-TEXT
+001430         PERFORM 5000-SEND-MENU-MAP THRU 5000-EXIT
+001440         GO TO 3000-EXIT
+001450     END-IF.
+001460     PERFORM 3200-CHECK-AUTHORITY THRU 3200-EXIT.
+001470     IF NOT KC-IS-AUTHORIZED
+001480         MOVE 'NOT AUTHORIZED FOR THIS FUNCTION' TO KC-MSG-TEXT
+001490         PERFORM 5000-SEND-MENU-MAP THRU 5000-EXIT
+001500         GO TO 3000-EXIT
+001510     END-IF.
+001520     MOVE EIBOPID         TO CA-OPERATOR-ID OF KC-COMMAREA.
+001530     MOVE 'KAJCCOB'       TO CA-FROM-PROGRAM OF KC-COMMAREA.
+001540     MOVE SPACES          TO CA-CURSOR-KEY OF KC-COMMAREA.
+001560     MOVE 'Y'             TO CA-AUTH-FLAG OF KC-COMMAREA.
+001570     EXEC CICS XCTL
+001580         PROGRAM(KC-TARGET-PGM (KC-TARGET-IDX))
+001590         COMMAREA(KC-COMMAREA)
+001600         LENGTH(LENGTH OF KC-COMMAREA)
+001610     END-EXEC.
+001620 3000-EXIT.
+001630     EXIT.
+001640*                                                               *
+001650*    3100-LOOKUP-TARGET                                         *
+001660*                                                               *
+001670 3100-LOOKUP-TARGET.
+001680     MOVE 'N' TO KC-FOUND-SW.
+001690     SET KC-TARGET-IDX TO 1.
+001700     SEARCH KC-TARGET-ENTRY
+001710         AT END
+001720             MOVE 'N' TO KC-FOUND-SW
+001730         WHEN KC-TARGET-OPTN (KC-TARGET-IDX) = OPTNI OF KAJCMAPI
+001740             MOVE 'Y' TO KC-FOUND-SW
+001750     END-SEARCH.
+001760 3100-EXIT.
+001770     EXIT.
+001780*                                                               *
+001790*    3200-CHECK-AUTHORITY - READ THE OPERATOR MASTER AND ALLOW  *
+001800*    THE XCTL ONLY FOR ACTIVE SUPERVISORS/ADMINS.  NOTFND IS    *
+001810*    TRAPPED BY THE HANDLE CONDITION IN 1000-INITIALIZE.        *
+001820*                                                               *
+001830 3200-CHECK-AUTHORITY.
+001840     MOVE 'N' TO KC-AUTH-SW.
+001850     MOVE SPACES TO KC-OPERATOR-KEY.
+001860     MOVE EIBOPID TO KC-OPERATOR-KEY (1:3).
+001870     EXEC CICS READ
+001880         FILE('OPERTOR')
+001890         INTO(KAJCOPT-RECORD)
+001900         RIDFLD(KC-OPERATOR-KEY)
+001910         KEYLENGTH(8)
+001920     END-EXEC.
+001930     IF OPT-IS-ACTIVE
+001940         AND (OPT-AUTH-SUPERVISOR OR OPT-AUTH-ADMIN)
+001950         MOVE 'Y' TO KC-AUTH-SW
+001960     END-IF.
+001970 3200-EXIT.
+001980     EXIT.
+001990*                                                               *
+002000*    4000-SHOW-HELP - PF1                                       *
+002010*                                                               *
+002020 4000-SHOW-HELP.
+002030     MOVE 'HELP: KEY A 4-CHAR OPTION CODE, PRESS ENTER. PF3=EXIT'
+002040         TO KC-MSG-TEXT.
+002050     PERFORM 5000-SEND-MENU-MAP THRU 5000-EXIT.
+002060 4000-EXIT.
+002070     EXIT.
+002080*                                                               *
+002090*    5000-SEND-MENU-MAP - REDISPLAY.  DATAONLY SO WHATEVER THE  *
+002100*    OPERATOR ALREADY KEYED INTO OPTNI/OPTNO STAYS ON THE GLASS *
+002110*    (KAJCMAPO REDEFINES KAJCMAPI, SO OPTNO ALREADY HOLDS IT).  *
+002120*                                                               *
+002130 5000-SEND-MENU-MAP.
+002140     MOVE KC-MSG-TEXT TO MSGO OF KAJCMAPO.
+002150     EXEC CICS SEND MAP('KAJCMAP')
+002160         MAPSET('TESTMSD')
+002170         DATAONLY
+002180     END-EXEC.
+002190 5000-EXIT.
+002200     EXIT.
+002210*                                                               *
+002220*    5100-SEND-INITIAL-MAP - FIRST ENTRY INTO THE TRANSACTION,  *
+002230*    ERASE THE SCREEN AND SHOW THE BLANK MENU.                  *
+002240*                                                               *
+002250 5100-SEND-INITIAL-MAP.
+002260     MOVE SPACES TO KAJCMAPO.
+002270     MOVE 'KAJC MAIN MENU - ENTER OPTION AND PRESS ENTER'
+002280         TO TITLO.
+002290     EXEC CICS SEND MAP('KAJCMAP')
+002300         MAPSET('TESTMSD')
+002310         ERASE
+002320     END-EXEC.
+002330 5100-EXIT.
+002340     EXIT.
+002350*                                                               *
+002360*    8100-WRITE-JOURNAL - AUDIT RECORD FOR THIS AID KEY, WRITTEN *
+002370*    TO THE EXTRAPARTITION TD QUEUE AUDT SO RPTACOB CAN READ IT  *
+002380*    OVERNIGHT.                                                 *
+002390*                                                               *
+002400 8100-WRITE-JOURNAL.
+002410     MOVE EIBTRNID TO JRN-TRANS-ID.
+002420     MOVE EIBAID   TO JRN-AID.
+002430     MOVE EIBOPID  TO JRN-OPERATOR-ID.
+002440     MOVE EIBTRMID TO JRN-TERMINAL-ID.
+002450     MOVE EIBDATE  TO JRN-DATE.
+002460     MOVE EIBTIME  TO JRN-TIME.
+002470     MOVE 'KAJCCOB' TO JRN-PROGRAM-ID.
+002480     EXEC CICS WRITEQ TD
+002490         QUEUE('AUDT')
+002500         FROM(KAJCJRN-RECORD)
+002510         LENGTH(LENGTH OF KAJCJRN-RECORD)
+002515         RESP(KC-RESP)
+002520     END-EXEC.
+002525     IF KC-RESP NOT = DFHRESP(NORMAL)
+002526         GO TO 9600-AUDITQ-ERROR
+002527     END-IF.
+002530 8100-EXIT.
+002540     EXIT.
+002550*                                                               *
+002560*    9100-9400/9600 - CONDITION HANDLERS.  EACH SETS A PLAIN-    *
+002570*    ENGLISH MESSAGE AND FALLS INTO 9500-ERROR-COMMON TO         *
+002580*    REDISPLAY THE MENU INSTEAD OF LETTING CICS ABEND THE        *
+002585*    TERMINAL.                                                   *
+002590*                                                               *
+002600 9100-MAPFAIL-ERROR.
+002610     MOVE 'PLEASE ENTER AN OPTION CODE' TO KC-MSG-TEXT.
+002630     GO TO 9500-ERROR-COMMON.
+002640 9200-NOTOPEN-ERROR.
+002650     MOVE 'OPERATOR FILE IS CURRENTLY UNAVAILABLE' TO KC-MSG-TEXT.
+002660     GO TO 9500-ERROR-COMMON.
+002670 9300-NOTFND-ERROR.
+002680     MOVE 'OPERATOR ID NOT FOUND - SEE YOUR SUPERVISOR'
+002690         TO KC-MSG-TEXT.
+002700     GO TO 9500-ERROR-COMMON.
+002710 9400-PGMIDERR-ERROR.
+002720     MOVE 'REQUESTED PROGRAM IS NOT INSTALLED IN THIS REGION'
+002730         TO KC-MSG-TEXT.
+002740     GO TO 9500-ERROR-COMMON.
+002750 9500-ERROR-COMMON.
+002760     MOVE KC-MSG-TEXT TO MSGO OF KAJCMAPO.
+002770     EXEC CICS SEND MAP('KAJCMAP')
+002780         MAPSET('TESTMSD')
+002790         DATAONLY
+002800     END-EXEC.
+002810     EXEC CICS RETURN
+002820         TRANSID(EIBTRNID)
+002825         COMMAREA(KC-COMMAREA)
+002828         LENGTH(LENGTH OF KC-COMMAREA)
+002830     END-EXEC.
+002840*                                                               *
+002850*    9600-AUDITQ-ERROR - THE AUDIT QUEUE (AUDT) GOING NOTOPEN IS *
+002860*    A DIFFERENT PROBLEM THAN THE OPERATOR FILE GOING NOTOPEN -  *
+002870*    RESP IS CHECKED EXPLICITLY ON THE WRITEQ TD SO THIS DOESN'T *
+002880*    GET LUMPED INTO 9200-NOTOPEN-ERROR'S OPERATOR-FILE WORDING. *
+002890*                                                               *
+002900 9600-AUDITQ-ERROR.
+002910     MOVE 'AUDIT QUEUE CURRENTLY UNAVAILABLE' TO KC-MSG-TEXT.
+002920     GO TO 9500-ERROR-COMMON.
