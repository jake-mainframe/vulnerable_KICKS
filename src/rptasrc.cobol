@@ -0,0 +1,222 @@
+000010 ID DIVISION.
+000020 PROGRAM-ID.    RPTACOB.
+000030 AUTHOR.        J T MILLER.
+000040 INSTALLATION.  DATA CENTER APPLICATIONS.
+000050 DATE-WRITTEN.  08/09/26.
+000060 DATE-COMPILED.
+000070*                                                               *
+000080*    RPTACOB - NIGHTLY OPERATOR ACTIVITY REPORT                  *
+000090*    READS THE ACTIVITY JOURNAL WRITTEN BY KAJCCOB AND LISTCOB   *
+000100*    (EXTRAPARTITION TD QUEUE AUDT, OFFLOADED TO A SEQUENTIAL    *
+000110*    DATASET OVERNIGHT) AND PRINTS A COUNT OF MENU SELECTIONS    *
+000120*    AND LIST LOOKUPS FOR EACH OPERATOR WHO SIGNED ON DURING THE *
+000130*    DAY.                                                        *
+000140*                                                               *
+000150*    MODIFICATION HISTORY                                       *
+000160*    DATE       INIT  DESCRIPTION                               *
+000170*    --------   ----  -----------------------------------------*
+000180*    08/09/26   JTM   ORIGINAL                                  *
+000185*    08/09/26   JTM   2210-FIND-OR-ADD-ENTRY NO LONGER ADDS PAST *
+000186*                     RPT-TABLE'S 200-ENTRY CEILING - A 201ST     *
+000187*                     DISTINCT OPERATOR IN ONE DAY'S JOURNAL      *
+000188*                     WOULD HAVE SUBSCRIPTED THE TABLE OUT OF     *
+000189*                     BOUNDS; SUCH OPERATORS ARE NOW LEFT OUT OF  *
+000190*                     THE COUNTS AND THE DROPPED COUNT IS NOTED   *
+000191*                     ON THE REPORT                               *
+000192 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER.   IBM-370.
+000220 OBJECT-COMPUTER.   IBM-370.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT AUDT-FILE ASSIGN TO AUDTIN
+000260         ORGANIZATION IS SEQUENTIAL.
+000270     SELECT RPT-FILE  ASSIGN TO RPTOUT
+000280         ORGANIZATION IS SEQUENTIAL.
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  AUDT-FILE
+000320     RECORDING MODE IS F
+000330     LABEL RECORDS ARE STANDARD.
+000340 COPY KAJCJRN REPLACING ==KAJCJRN-RECORD== BY ==AUDT-RECORD==
+000350                        LEADING ==JRN-== BY ==AUD-==.
+000370 FD  RPT-FILE
+000380     RECORDING MODE IS F
+000390     LABEL RECORDS ARE STANDARD.
+000400 01  RPT-PRINT-LINE      PIC X(80).
+000410 WORKING-STORAGE SECTION.
+000420 77  WS-EOF-SW           PIC X(01) VALUE 'N'.
+000430     88  WS-END-OF-FILE      VALUE 'Y'.
+000440 77  WS-RUN-DATE         PIC S9(7) COMP-3 VALUE ZERO.
+000450 77  WS-TOTAL-MENU       PIC 9(06) VALUE ZERO.
+000460 77  WS-TOTAL-LIST       PIC 9(06) VALUE ZERO.
+000470 77  RPT-ENTRY-COUNT     PIC S9(4) COMP VALUE 0.
+000472 77  RPT-TABLE-FULL-SW   PIC X(01) VALUE 'N'.
+000473     88  RPT-TABLE-IS-FULL   VALUE 'Y'.
+000474 77  RPT-ENTRY-DROP-SW   PIC X(01) VALUE 'N'.
+000475     88  RPT-ENTRY-WAS-DROPPED VALUE 'Y'.
+000476 77  WS-DROPPED-COUNT    PIC 9(05) VALUE ZERO.
+000480 01  RPT-TABLE.
+000490     05  RPT-ENTRY OCCURS 1 TO 200 TIMES
+000500             DEPENDING ON RPT-ENTRY-COUNT
+000510             INDEXED BY RPT-IDX.
+000520         10  RPT-OPERATOR-ID     PIC X(03).
+000530         10  RPT-MENU-COUNT      PIC 9(05).
+000540         10  RPT-LIST-COUNT      PIC 9(05).
+000550*                                                               *
+000560 01  RPT-HEADING-1.
+000570     05  FILLER              PIC X(20) VALUE SPACES.
+000580     05  FILLER              PIC X(40)
+000590             VALUE 'DAILY OPERATOR ACTIVITY REPORT'.
+000600 01  RPT-HEADING-2.
+000610     05  FILLER              PIC X(10) VALUE 'RUN DATE: '.
+000620     05  RPT-HDG-DATE        PIC 9(07).
+000630 01  RPT-HEADING-3.
+000640     05  FILLER              PIC X(10) VALUE 'OPERATOR'.
+000650     05  FILLER              PIC X(15) VALUE 'MENU SELECTIONS'.
+000660     05  FILLER              PIC X(15) VALUE 'LIST LOOKUPS'.
+000670 01  RPT-DETAIL-LINE.
+000680     05  RPT-D-OPERATOR-ID   PIC X(08).
+000690     05  FILLER              PIC X(07) VALUE SPACES.
+000700     05  RPT-D-MENU-COUNT    PIC ZZ,ZZ9.
+000710     05  FILLER              PIC X(10) VALUE SPACES.
+000720     05  RPT-D-LIST-COUNT    PIC ZZ,ZZ9.
+000730 01  RPT-TOTAL-LINE.
+000740     05  FILLER              PIC X(08) VALUE 'TOTALS'.
+000750     05  FILLER              PIC X(07) VALUE SPACES.
+000760     05  RPT-T-MENU-COUNT    PIC ZZ,ZZ9.
+000770     05  FILLER              PIC X(10) VALUE SPACES.
+000780     05  RPT-T-LIST-COUNT    PIC ZZ,ZZ9.
+000783 01  RPT-HEADING-4.
+000784     05  FILLER              PIC X(20) VALUE SPACES.
+000785     05  FILLER              PIC X(30)
+000786             VALUE 'OPERATOR TABLE FULL - DROPPED:'.
+000787     05  FILLER              PIC X(01) VALUE SPACES.
+000788     05  RPT-HDG-DROPPED     PIC ZZ,ZZ9.
+000790 PROCEDURE DIVISION.
+000800*                                                               *
+000810*    0000-MAINLINE                                              *
+000820*                                                               *
+000830 0000-MAINLINE.
+000840     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000850     PERFORM 2000-PROCESS-JOURNAL THRU 2000-EXIT
+000860         UNTIL WS-END-OF-FILE.
+000870     PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+000880     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+000890     STOP RUN.
+000900*                                                               *
+000910*    1000-INITIALIZE                                            *
+000920*                                                               *
+000930 1000-INITIALIZE.
+000940     OPEN INPUT AUDT-FILE.
+000950     OPEN OUTPUT RPT-FILE.
+000960     MOVE 0 TO RPT-ENTRY-COUNT.
+000970     PERFORM 2100-READ-JOURNAL-RECORD THRU 2100-EXIT.
+000980 1000-EXIT.
+000990     EXIT.
+001000*                                                               *
+001010*    2000-PROCESS-JOURNAL - ACCUMULATE ONE RECORD, READ THE NEXT *
+001020*                                                               *
+001030 2000-PROCESS-JOURNAL.
+001040     IF WS-RUN-DATE = ZERO
+001050         MOVE AUD-DATE TO WS-RUN-DATE
+001060     END-IF.
+001070     PERFORM 2200-ACCUMULATE-COUNTS THRU 2200-EXIT.
+001080     PERFORM 2100-READ-JOURNAL-RECORD THRU 2100-EXIT.
+001090 2000-EXIT.
+001100     EXIT.
+001110 2100-READ-JOURNAL-RECORD.
+001120     READ AUDT-FILE
+001130         AT END
+001140             MOVE 'Y' TO WS-EOF-SW
+001150     END-READ.
+001160 2100-EXIT.
+001170     EXIT.
+001180*                                                               *
+001190*    2200/2210 - FIND THE TABLE ENTRY FOR THIS OPERATOR, ADDING  *
+001200*    A NEW ONE IF THIS IS THE FIRST RECORD SEEN FOR THAT         *
+001210*    OPERATOR TODAY, THEN BUMP THE APPROPRIATE COUNTER.          *
+001220*                                                                *
+001230 2200-ACCUMULATE-COUNTS.
+001240     PERFORM 2210-FIND-OR-ADD-ENTRY THRU 2210-EXIT.
+001241     IF NOT RPT-ENTRY-WAS-DROPPED
+001250         IF AUD-PROGRAM-ID = 'KAJCCOB'
+001260             ADD 1 TO RPT-MENU-COUNT (RPT-IDX)
+001270             ADD 1 TO WS-TOTAL-MENU
+001280         ELSE
+001290             IF AUD-PROGRAM-ID = 'LISTCOB'
+001300                 ADD 1 TO RPT-LIST-COUNT (RPT-IDX)
+001310                 ADD 1 TO WS-TOTAL-LIST
+001320             END-IF
+001330         END-IF
+001335     END-IF.
+001340 2200-EXIT.
+001350     EXIT.
+001355*                                                                *
+001356*    2210-FIND-OR-ADD-ENTRY - RPT-TABLE HOLDS AT MOST 200         *
+001357*    OPERATORS.  A DISTINCT OPERATOR SHOWING UP AFTER THE TABLE   *
+001358*    IS ALREADY FULL IS COUNTED IN WS-DROPPED-COUNT AND LEFT OUT  *
+001359*    OF THE REPORT RATHER THAN SUBSCRIPTING PAST RPT-ENTRY (200). *
+001360 2210-FIND-OR-ADD-ENTRY.
+001361     MOVE 'N' TO RPT-ENTRY-DROP-SW.
+001370     SET RPT-IDX TO 1.
+001380     SEARCH RPT-ENTRY
+001390         AT END
+001395             IF RPT-ENTRY-COUNT < 200
+001400                 ADD 1 TO RPT-ENTRY-COUNT
+001410                 SET RPT-IDX TO RPT-ENTRY-COUNT
+001420                 MOVE AUD-OPERATOR-ID TO RPT-OPERATOR-ID (RPT-IDX)
+001430                 MOVE 0 TO RPT-MENU-COUNT (RPT-IDX)
+001440                 MOVE 0 TO RPT-LIST-COUNT (RPT-IDX)
+001445             ELSE
+001446                 SET RPT-TABLE-IS-FULL TO TRUE
+001447                 MOVE 'Y' TO RPT-ENTRY-DROP-SW
+001448                 ADD 1 TO WS-DROPPED-COUNT
+001449             END-IF
+001450         WHEN RPT-OPERATOR-ID (RPT-IDX) = AUD-OPERATOR-ID
+001460             CONTINUE
+001470     END-SEARCH.
+001480 2210-EXIT.
+001490     EXIT.
+001500*                                                               *
+001510*    3000-PRINT-REPORT - HEADINGS, ONE LINE PER OPERATOR, TOTALS *
+001520*                                                               *
+001530 3000-PRINT-REPORT.
+001540     MOVE WS-RUN-DATE TO RPT-HDG-DATE.
+001550     WRITE RPT-PRINT-LINE FROM RPT-HEADING-1.
+001560     WRITE RPT-PRINT-LINE FROM RPT-HEADING-2.
+001570     MOVE SPACES TO RPT-PRINT-LINE.
+001580     WRITE RPT-PRINT-LINE.
+001590     WRITE RPT-PRINT-LINE FROM RPT-HEADING-3.
+001600     SET RPT-IDX TO 1.
+001610     PERFORM 3100-PRINT-DETAIL-LINE THRU 3100-EXIT
+001620         VARYING RPT-IDX FROM 1 BY 1
+001630         UNTIL RPT-IDX > RPT-ENTRY-COUNT.
+001640     MOVE SPACES TO RPT-PRINT-LINE.
+001650     WRITE RPT-PRINT-LINE.
+001660     MOVE WS-TOTAL-MENU TO RPT-T-MENU-COUNT.
+001670     MOVE WS-TOTAL-LIST TO RPT-T-LIST-COUNT.
+001680     WRITE RPT-PRINT-LINE FROM RPT-TOTAL-LINE.
+001685     IF RPT-TABLE-IS-FULL
+001686         MOVE SPACES TO RPT-PRINT-LINE
+001687         WRITE RPT-PRINT-LINE
+001688         MOVE WS-DROPPED-COUNT TO RPT-HDG-DROPPED
+001689         WRITE RPT-PRINT-LINE FROM RPT-HEADING-4
+001690     END-IF.
+001691 3000-EXIT.
+001700     EXIT.
+001710 3100-PRINT-DETAIL-LINE.
+001720     MOVE RPT-OPERATOR-ID (RPT-IDX) TO RPT-D-OPERATOR-ID.
+001730     MOVE RPT-MENU-COUNT (RPT-IDX)  TO RPT-D-MENU-COUNT.
+001740     MOVE RPT-LIST-COUNT (RPT-IDX)  TO RPT-D-LIST-COUNT.
+001750     WRITE RPT-PRINT-LINE FROM RPT-DETAIL-LINE.
+001760 3100-EXIT.
+001770     EXIT.
+001780*                                                               *
+001790*    9000-TERMINATE                                             *
+001800*                                                               *
+001810 9000-TERMINATE.
+001820     CLOSE AUDT-FILE.
+001830     CLOSE RPT-FILE.
+001840 9000-EXIT.
+001850     EXIT.
