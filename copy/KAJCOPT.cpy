@@ -0,0 +1,24 @@
+000010***************************************************************
+000020*    KAJCOPT - OPERATOR MASTER RECORD                        *
+000030*    ONE RECORD PER OPERATOR ID SIGNED ON TO THIS REGION.    *
+000040*    KEYED VSAM FILE OPERTOR, KEY = OPT-OPERATOR-ID.         *
+000050*    USED BY KAJCCOB TO AUTHORIZE MENU SELECTIONS BEFORE     *
+000060*    XCTL, AND BY LISTCOB AS THE BACKING FILE FOR THE LIST   *
+000070*    SCREEN.                                                   *
+000080*                                                               *
+000090*    MODIFICATION HISTORY                                     *
+000100*    DATE       INIT  DESCRIPTION                              *
+000110*    --------   ----  ----------------------------------------*
+000120*    08/09/26   JTM   ORIGINAL                                 *
+000130***************************************************************
+000140 01  KAJCOPT-RECORD.
+000150     02  OPT-OPERATOR-ID      PIC X(08).
+000160     02  OPT-OPERATOR-NAME    PIC X(20).
+000170     02  OPT-AUTHORITY        PIC X(01).
+000180         88  OPT-AUTH-VIEWER      VALUE '1'.
+000190         88  OPT-AUTH-SUPERVISOR  VALUE '2'.
+000200         88  OPT-AUTH-ADMIN       VALUE '3'.
+000210     02  OPT-ACTIVE-FLAG      PIC X(01).
+000220         88  OPT-IS-ACTIVE        VALUE 'Y'.
+000230         88  OPT-IS-INACTIVE      VALUE 'N'.
+000240     02  FILLER               PIC X(10).
