@@ -0,0 +1,44 @@
+000010***************************************************************
+000020*    DFHAID - CICS ATTENTION IDENTIFIER VALUES                *
+000030*    STANDARD CICS-SUPPLIED COPYBOOK.  DEFINES THE EIBAID     *
+000040*    VALUES TESTED BY APPLICATION PROGRAMS TO DETERMINE WHICH *
+000050*    AID KEY THE OPERATOR USED TO SEND THE TRANSACTION.       *
+000060***************************************************************
+000070 01  DFHAID.
+000080     02  DFHNULL    PIC X VALUE ' '.
+000090     02  DFHENTER   PIC X VALUE '&'.
+000100     02  DFHCLEAR   PIC X VALUE '_'.
+000110     02  DFHCLRP    PIC X VALUE '%'.
+000120     02  DFHPEN     PIC X VALUE '='.
+000130     02  DFHOPID    PIC X VALUE 'W'.
+000140     02  DFHMSRE    PIC X VALUE 'X'.
+000150     02  DFHSTRF    PIC X VALUE 'H'.
+000160     02  DFHTRIG    PIC X VALUE '"'.
+000170     02  DFHPA1     PIC X VALUE '%'.
+000180     02  DFHPA2     PIC X VALUE '>'.
+000190     02  DFHPA3     PIC X VALUE ','.
+000200     02  DFHPF1     PIC X VALUE '1'.
+000210     02  DFHPF2     PIC X VALUE '2'.
+000220     02  DFHPF3     PIC X VALUE '3'.
+000230     02  DFHPF4     PIC X VALUE '4'.
+000240     02  DFHPF5     PIC X VALUE '5'.
+000250     02  DFHPF6     PIC X VALUE '6'.
+000260     02  DFHPF7     PIC X VALUE '7'.
+000270     02  DFHPF8     PIC X VALUE '8'.
+000280     02  DFHPF9     PIC X VALUE '9'.
+000290     02  DFHPF10    PIC X VALUE ':'.
+000300     02  DFHPF11    PIC X VALUE '#'.
+000310     02  DFHPF12    PIC X VALUE '@'.
+000320     02  DFHPF13    PIC X VALUE 'A'.
+000330     02  DFHPF14    PIC X VALUE 'B'.
+000340     02  DFHPF15    PIC X VALUE 'C'.
+000350     02  DFHPF16    PIC X VALUE 'D'.
+000360     02  DFHPF17    PIC X VALUE 'E'.
+000370     02  DFHPF18    PIC X VALUE 'F'.
+000380     02  DFHPF19    PIC X VALUE 'G'.
+000390     02  DFHPF20    PIC X VALUE 'H'.
+000400     02  DFHPF21    PIC X VALUE 'I'.
+000410     02  DFHPF22    PIC X VALUE 'J'.
+000420     02  DFHPF23    PIC X VALUE 'K'.
+000430     02  DFHPF24    PIC X VALUE 'L'.
+000440     02  DFHMSRE1   PIC X VALUE 'h'.
