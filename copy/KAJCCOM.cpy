@@ -0,0 +1,28 @@
+000010***************************************************************
+000020*    KAJCCOM - SHARED COMMAREA LAYOUT FOR KAJCCOB/LISTCOB     *
+000030*    PASSED ON XCTL BETWEEN THE MENU (KAJCCOB) AND THE LIST   *
+000040*    SCREEN (LISTCOB) SO THE RECEIVING PROGRAM KNOWS WHO IS   *
+000050*    SIGNED ON AND WHERE TO RESUME, INSTEAD OF STARTING COLD. *
+000060*    FIXED AT 100 BYTES TO MATCH THE EXISTING DFHCOMMAREA     *
+000070*    DECLARATION IN BOTH PROGRAMS' LINKAGE SECTIONS.          *
+000080*                                                               *
+000090*    MODIFICATION HISTORY                                     *
+000100*    DATE       INIT  DESCRIPTION                              *
+000110*    --------   ----  ----------------------------------------*
+000120*    08/09/26   JTM   ORIGINAL - REPLACES PIC X(100) COMMAREA   *
+000125*    08/09/26   JTM   ADDED CA-DIR-STAY SO A NON-SCROLL KEY CAN *
+000126*                     TELL LISTCOB TO REDISPLAY THE PAGE IT IS  *
+000127*                     ALREADY ON WITHOUT MOVING THE CURSOR      *
+000130***************************************************************
+000140 01  KAJCCOM-AREA.
+000150     02  CA-OPERATOR-ID       PIC X(08).
+000160     02  CA-FROM-PROGRAM      PIC X(08).
+000170     02  CA-CURSOR-KEY        PIC X(08).
+000180     02  CA-CURSOR-DIR        PIC X(01).
+000190         88  CA-DIR-FORWARD       VALUE 'F'.
+000200         88  CA-DIR-BACKWARD      VALUE 'B'.
+000205         88  CA-DIR-STAY          VALUE 'S'.
+000210     02  CA-AUTH-FLAG         PIC X(01).
+000220         88  CA-AUTHORIZED        VALUE 'Y'.
+000230         88  CA-NOT-AUTHORIZED    VALUE 'N'.
+000240     02  FILLER               PIC X(74).
