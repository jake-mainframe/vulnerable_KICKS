@@ -0,0 +1,155 @@
+000010***************************************************************
+000020*    TESTMSD - SYMBOLIC MAP COPYBOOK FOR MAPSET TESTMSD       *
+000030*    CONTAINS THE SYMBOLIC DESCRIPTIONS FOR MAP KAJCMAP       *
+000040*    (MAIN MENU, PROGRAM KAJCCOB) AND MAP LISTMAP             *
+000050*    (LIST/INQUIRY SCREEN, PROGRAM LISTCOB).  NORMALLY         *
+000060*    PRODUCED BY BMS MAP ASSEMBLY; MAINTAINED BY HAND HERE.    *
+000070*                                                               *
+000080*    MODIFICATION HISTORY                                     *
+000090*    DATE       INIT  DESCRIPTION                              *
+000100*    --------   ----  ----------------------------------------*
+000110*    01/15/09   RWB   ORIGINAL MAPSET - KAJCMAP ONLY            *
+000120*    08/09/26   JTM   ADDED OPTN FIELD TO KAJCMAP FOR MENU      *
+000130*                     BRANCHING; ADDED LISTMAP FOR LISTCOB      *
+000135*    08/09/26   JTM   KAJCMAPO/LISTMAPO WERE EACH MISSING THE   *
+000136*                     3-BYTE FILLER BEFORE THEIR FIRST FIELD    *
+000137*                     (TITLO/LIN01O) THAT COVERS THE MAP'S      *
+000138*                     xxxxL/xxxxF LENGTH+FLAG BYTES - EVERY     *
+000139*                     FIELD FROM THERE ON WAS SITTING 3 BYTES   *
+000140*                     AHEAD OF WHERE THE CORRESPONDING xxxxI    *
+000141*                     FIELD (AND LISTMAPT) EXPECTED IT          *
+000142***************************************************************
+000150*                                                               *
+000160*    MAP KAJCMAP - SYMBOLIC MAP                                 *
+000170*                                                               *
+000180 01  KAJCMAPI.
+000190     02  FILLER       PIC X(12).
+000200     02  TITLL        COMP PIC S9(4).
+000210     02  TITLF        PIC X.
+000220     02  FILLER REDEFINES TITLF.
+000230         03  TITLA    PIC X.
+000240     02  TITLI        PIC X(40).
+000250     02  OPTNL        COMP PIC S9(4).
+000260     02  OPTNF        PIC X.
+000270     02  FILLER REDEFINES OPTNF.
+000280         03  OPTNA    PIC X.
+000290     02  OPTNI        PIC X(04).
+000300     02  MSGL         COMP PIC S9(4).
+000310     02  MSGF         PIC X.
+000320     02  FILLER REDEFINES MSGF.
+000330         03  MSGA     PIC X.
+000340     02  MSGI         PIC X(79).
+000350*                                                               *
+000360 01  KAJCMAPO REDEFINES KAJCMAPI.
+000370     02  FILLER       PIC X(12).
+000375     02  FILLER       PIC X(03).
+000380     02  TITLO        PIC X(40).
+000390     02  FILLER       PIC X(03).
+000400     02  OPTNO        PIC X(04).
+000410     02  FILLER       PIC X(03).
+000420     02  MSGO         PIC X(79).
+000430*                                                               *
+000440*    MAP LISTMAP - SYMBOLIC MAP                                 *
+000450*    LIN01 THRU LIN10 ARE THE TEN DETAIL LINES DISPLAYED PER    *
+000460*    PAGE.  PAGN SHOWS THE CURRENT PAGE/CURSOR POSITION.        *
+000470*                                                               *
+000480 01  LISTMAPI.
+000490     02  FILLER       PIC X(12).
+000500     02  LIN01L       COMP PIC S9(4).
+000510     02  LIN01F       PIC X.
+000520     02  FILLER REDEFINES LIN01F.
+000530         03  LIN01A   PIC X.
+000540     02  LIN01I       PIC X(76).
+000550     02  LIN02L       COMP PIC S9(4).
+000560     02  LIN02F       PIC X.
+000570     02  FILLER REDEFINES LIN02F.
+000580         03  LIN02A   PIC X.
+000590     02  LIN02I       PIC X(76).
+000600     02  LIN03L       COMP PIC S9(4).
+000610     02  LIN03F       PIC X.
+000620     02  FILLER REDEFINES LIN03F.
+000630         03  LIN03A   PIC X.
+000640     02  LIN03I       PIC X(76).
+000650     02  LIN04L       COMP PIC S9(4).
+000660     02  LIN04F       PIC X.
+000670     02  FILLER REDEFINES LIN04F.
+000680         03  LIN04A   PIC X.
+000690     02  LIN04I       PIC X(76).
+000700     02  LIN05L       COMP PIC S9(4).
+000710     02  LIN05F       PIC X.
+000720     02  FILLER REDEFINES LIN05F.
+000730         03  LIN05A   PIC X.
+000740     02  LIN05I       PIC X(76).
+000750     02  LIN06L       COMP PIC S9(4).
+000760     02  LIN06F       PIC X.
+000770     02  FILLER REDEFINES LIN06F.
+000780         03  LIN06A   PIC X.
+000790     02  LIN06I       PIC X(76).
+000800     02  LIN07L       COMP PIC S9(4).
+000810     02  LIN07F       PIC X.
+000820     02  FILLER REDEFINES LIN07F.
+000830         03  LIN07A   PIC X.
+000840     02  LIN07I       PIC X(76).
+000850     02  LIN08L       COMP PIC S9(4).
+000860     02  LIN08F       PIC X.
+000870     02  FILLER REDEFINES LIN08F.
+000880         03  LIN08A   PIC X.
+000890     02  LIN08I       PIC X(76).
+000900     02  LIN09L       COMP PIC S9(4).
+000910     02  LIN09F       PIC X.
+000920     02  FILLER REDEFINES LIN09F.
+000930         03  LIN09A   PIC X.
+000940     02  LIN09I       PIC X(76).
+000950     02  LIN10L       COMP PIC S9(4).
+000960     02  LIN10F       PIC X.
+000970     02  FILLER REDEFINES LIN10F.
+000980         03  LIN10A   PIC X.
+000990     02  LIN10I       PIC X(76).
+001000     02  PAGNL        COMP PIC S9(4).
+001010     02  PAGNF        PIC X.
+001020     02  FILLER REDEFINES PAGNF.
+001030         03  PAGNA    PIC X.
+001040     02  PAGNI        PIC X(04).
+001050     02  MSGL2        COMP PIC S9(4).
+001060     02  MSGF2        PIC X.
+001070     02  FILLER REDEFINES MSGF2.
+001080         03  MSGA2    PIC X.
+001090     02  MSGI2        PIC X(79).
+001100*                                                               *
+001110 01  LISTMAPO REDEFINES LISTMAPI.
+001120     02  FILLER       PIC X(12).
+001125     02  FILLER       PIC X(03).
+001130     02  LIN01O       PIC X(76).
+001140     02  FILLER       PIC X(03).
+001150     02  LIN02O       PIC X(76).
+001160     02  FILLER       PIC X(03).
+001170     02  LIN03O       PIC X(76).
+001180     02  FILLER       PIC X(03).
+001190     02  LIN04O       PIC X(76).
+001200     02  FILLER       PIC X(03).
+001210     02  LIN05O       PIC X(76).
+001220     02  FILLER       PIC X(03).
+001230     02  LIN06O       PIC X(76).
+001240     02  FILLER       PIC X(03).
+001250     02  LIN07O       PIC X(76).
+001260     02  FILLER       PIC X(03).
+001270     02  LIN08O       PIC X(76).
+001280     02  FILLER       PIC X(03).
+001290     02  LIN09O       PIC X(76).
+001300     02  FILLER       PIC X(03).
+001310     02  LIN10O       PIC X(76).
+001320     02  FILLER       PIC X(03).
+001330     02  PAGNO        PIC X(04).
+001340     02  FILLER       PIC X(03).
+001350     02  MSGO2        PIC X(79).
+001360*                                                               *
+001370*    LISTMAPT - TABLE VIEW OF THE TEN LISTMAP DETAIL LINES,      *
+001380*    USED BY LISTCOB TO MOVE DATA TO THE SCREEN BY SUBSCRIPT     *
+001390*    INSTEAD OF A TEN-WAY EVALUATE.  SAME STORAGE AS LISTMAPO.   *
+001400*                                                               *
+001410 01  LISTMAPT REDEFINES LISTMAPI.
+001420     02  FILLER       PIC X(12).
+001430     02  LISTMAPT-LINE OCCURS 10 TIMES.
+001440         03  FILLER          PIC X(03).
+001450         03  LISTMAPT-DATA   PIC X(76).
+001460     02  FILLER       PIC X(89).
