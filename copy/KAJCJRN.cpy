@@ -0,0 +1,21 @@
+000010***************************************************************
+000020*    KAJCJRN - ACTIVITY JOURNAL RECORD                       *
+000030*    ONE RECORD WRITTEN FOR EVERY PF KEY PROCESSED BY        *
+000040*    KAJCCOB OR LISTCOB, TO EXTRAPARTITION TD QUEUE AUDT.     *
+000050*    THE AUDT QUEUE IS BACKED BY A SEQUENTIAL DATASET SO THE  *
+000060*    NIGHTLY BATCH REPORT (RPTACOB) CAN READ IT DIRECTLY.     *
+000070*                                                               *
+000080*    MODIFICATION HISTORY                                     *
+000090*    DATE       INIT  DESCRIPTION                              *
+000100*    --------   ----  ----------------------------------------*
+000110*    08/09/26   JTM   ORIGINAL                                 *
+000120***************************************************************
+000130 01  KAJCJRN-RECORD.
+000140     02  JRN-TRANS-ID         PIC X(04).
+000150     02  JRN-AID              PIC X(01).
+000160     02  JRN-OPERATOR-ID      PIC X(03).
+000170     02  JRN-TERMINAL-ID      PIC X(04).
+000180     02  JRN-DATE             PIC S9(7) COMP-3.
+000190     02  JRN-TIME             PIC S9(7) COMP-3.
+000200     02  JRN-PROGRAM-ID       PIC X(08).
+000210     02  FILLER               PIC X(05).
